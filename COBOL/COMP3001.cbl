@@ -2,39 +2,496 @@
       *  OVERVIEW: THIS PGM IS WRITE PACK VAR ON OUT TAPE.             *
       ******************************************************************
       *--1----+----2----+----3----+----4----+----5----+----6----+----7--
-        IDENTIFICATION  DIVISION. 
+        IDENTIFICATION  DIVISION.
            PROGRAM-ID. COMP3001.
            AUTHOR.     ZAMA_8722.
         ENVIRONMENT     DIVISION.
         INPUT-OUTPUT    SECTION.
         FILE-CONTROL.
-           SELECT  OUT-TP  ASSIGN  TO  'OUT-TP.dat'.
+      *--  INPACK, RESTART, REJECT AND EXCPTRPT ARE DDNAMES, NOT FIXED
+      *--  FILE NAMES - THE JCL DD STATEMENTS DECIDE WHAT EACH ONE
+      *--  ACTUALLY OPENS.  SEE JCL/COMP3001.JCL.
+           SELECT  IN-PACK  ASSIGN  TO  'INPACK'.
+      *--  OUTTP IS A DDNAME TOO - THE JCL DD DECIDES WHICH GENERATION
+      *--  OF THE PARTNER TAPE THIS RUN ACTUALLY BUILDS.
+           SELECT  OUT-TP   ASSIGN  TO  'OUTTP'
+                            FILE STATUS  IS  WS-OUT-TP-STATUS.
+           SELECT  RESTART-FILE  ASSIGN  TO  'RESTART'
+                            FILE STATUS  IS  WS-RESTART-STATUS.
+      *--  BAD SOURCE RECORDS ARE COPIED HERE INSTEAD OF BEING
+      *--  CONVERTED ONTO THE OUT-TP TAPE.
+           SELECT  REJECT-FILE  ASSIGN  TO  'REJECT'
+                            FILE STATUS  IS  WS-REJECT-STATUS.
+      *--  PRINTED EXCEPTION REPORT - ONE LINE PER REJECTED RECORD.
+           SELECT  REPORT-FILE  ASSIGN  TO  'EXCPTRPT'
+                            FILE STATUS  IS  WS-REPORT-STATUS.
         DATA            DIVISION.
         FILE            SECTION.
-      *--  OUTPUT TAPE.
+      *--  INPUT SOURCE RECORDS - ZONE-ONLY / PACK-ONLY / KANA-ONLY.
+      *--  RECORD LAYOUT IS SHARED - SEE COPYLIB/INPACK.
+           FD      IN-PACK.
+           COPY    INPACK.
+      *--  OUTPUT TAPE.  RECORD LAYOUT IS SHARED WITH OTHER PROGRAMS
+      *--  THAT PROCESS THIS TAPE - SEE COPYLIB/TPREC.
            FD      OUT-TP.
-           01      TP-REC.
-             02    ZONEAREA  PICTURE 9(10).
-             02    PACKAREA  PICTURE 9(10) COMP-3.
-             02    KANAAREA  PICTURE X(9).
+           COPY    TPREC.
+      *--  CHECKPOINT/RESTART FILE - HOLDS ONE RECORD, THE LAST
+      *--  CHECKPOINT TAKEN.
+           FD      RESTART-FILE.
+           01      RESTART-REC.
+             02    RST-LAST-KEY          PICTURE 9(09).
+             02    RST-OUTPUT-COUNT      PICTURE 9(09).
+             02    RST-PACK-TOTAL        PICTURE 9(13).
+             02    RST-REJECT-COUNT      PICTURE 9(09).
+      *--  REJECT FILE - ONE RECORD PER SOURCE RECORD THAT FAILED
+      *--  VALIDATION, THE ORIGINAL RECORD FOLLOWED BY THE REASON.
+           FD      REJECT-FILE.
+           01      REJECT-REC.
+             02    REJ-SOURCE-REC        PICTURE X(26).
+             02    REJ-REASON            PICTURE X(40).
+      *--  EXCEPTION REPORT - ONE PRINT LINE PER REJECTED RECORD PLUS
+      *--  A HEADING LINE AND A FINAL COUNT LINE.
+           FD      REPORT-FILE.
+           01      REPORT-REC            PICTURE X(80).
         WORKING-STORAGE SECTION.
-      *--  COMP-3 CONST VARIABLE.
-           01      VARIABLE.
-             02    FILLER  PICTURE 9(10)
-                           VALUE 1234567890. 
-             02    FILLER  PICTURE 9(10) COMP-3
-                           VALUE 1234567890.
-             02    FILLER  PICTURE X(9)
-                           VALUE 'あいう'.
+      *--  END OF INPUT SWITCH.
+           01      SWITCHES.
+             02    EOF-SWITCH  PICTURE X(01)  VALUE  'N'.
+               88  END-OF-INPUT                VALUE  'Y'.
+      *--  OUT-TP FILE STATUS.
+           01      WS-OUT-TP-STATUS  PICTURE X(02).
+             88    WS-OUT-TP-OK                VALUE  '00'.
+      *--  REJECT FILE AND EXCEPTION REPORT FILE STATUS.
+           01      WS-REJECT-STATUS  PICTURE X(02).
+             88    WS-REJECT-OK                VALUE  '00'.
+           01      WS-REPORT-STATUS  PICTURE X(02).
+             88    WS-REPORT-OK                VALUE  '00'.
+      *--  RUN DATE USED ON THE HEADER RECORD.
+           01      WS-RUN-DATE  PICTURE X(08).
+      *--  DETAIL RECORD COUNT AND PACKAREA CONTROL TOTAL FOR THE
+      *--  TRAILER RECORD.
+           01      COUNTERS.
+             02    DETAIL-RECORD-COUNT    PICTURE 9(09)  COMP  VALUE  0.
+             02    PACK-CONTROL-TOTAL     PICTURE 9(13)  COMP  VALUE  0.
+             02    REJECT-RECORD-COUNT    PICTURE 9(09)  COMP  VALUE  0.
+      *--  RESULT OF VALIDATING THE SOURCE RECORD CURRENTLY IN HAND -
+      *--  NON-NUMERIC ZONE/PACK DATA, A BAD PACKAREA SIGN, INVALID
+      *--  KANA BYTES, OR AN UNKNOWN RECORD TYPE ALL SET THIS INVALID.
+           01      SOURCE-VALIDATION.
+             02    VS-SWITCH        PICTURE X(01)  VALUE  'Y'.
+               88  VS-VALID                         VALUE  'Y'.
+               88  VS-INVALID                       VALUE  'N'.
+             02    VS-REASON        PICTURE X(40).
+      *--  ONE PRINT LINE OF THE EXCEPTION REPORT.
+           01      EXCEPTION-LINE.
+             02    EL-LABEL         PICTURE X(04).
+             02    EL-RECORD-NUM    PICTURE ZZZZZZZZ9.
+             02    EL-FILL1         PICTURE X(01).
+             02    EL-TYPE-LABEL    PICTURE X(06).
+             02    EL-REC-TYPE      PICTURE X(01).
+             02    EL-FILL2         PICTURE X(01).
+             02    EL-REASON-LABEL  PICTURE X(08).
+             02    EL-REASON        PICTURE X(40).
+             02    FILLER           PICTURE X(10).
+      *--  EXCEPTION REPORT HEADING AND TRAILER LINES.
+           01      REPORT-HEADING-LINE.
+             02    RH-LABEL         PICTURE X(38).
+             02    RH-RUN-DATE      PICTURE X(08).
+             02    FILLER           PICTURE X(34).
+           01      REPORT-SUMMARY-LINE.
+             02    RS-LABEL         PICTURE X(25).
+             02    RS-COUNT         PICTURE ZZZZZZZZ9.
+             02    FILLER           PICTURE X(46).
+      *--  KANAAREA HOLDS HALF-WIDTH KATAKANA, ONE BYTE PER CHARACTER,
+      *--  SHIFT-JIS SINGLE-BYTE RANGE X'A1' THRU X'DF'.  BLANK (SPACE)
+      *--  PAD BYTES ARE ALSO ACCEPTED.  KANA-VALIDATION WALKS EACH
+      *--  BYTE OF THE FIELD TO CHECK IT FALLS IN THAT RANGE.
+           01      KANA-VALIDATION.
+             02    KV-BYTE-INDEX   PICTURE 9(02)  COMP.
+             02    KV-BYTE         PICTURE X(01).
+             02    KV-SWITCH       PICTURE X(01)  VALUE  'Y'.
+               88  KV-VALID                        VALUE  'Y'.
+               88  KV-INVALID                      VALUE  'N'.
+      *--  RESTART FILE STATUS AND CHECKPOINT/RESTART CONTROL.
+           01      WS-RESTART-STATUS  PICTURE X(02).
+             88    WS-RESTART-OK                    VALUE  '00'.
+             88    WS-RESTART-NOT-FOUND              VALUE  '35'.
+           01      CHECKPOINT-CONTROL.
+             02    RESTART-SWITCH        PICTURE X(01)  VALUE  'N'.
+               88  RESTARTING                          VALUE  'Y'.
+      *--  A CHECKPOINT IS TAKEN AFTER EVERY INPUT RECORD SO OUT-TP,
+      *--  REJECT-FILE AND REPORT-FILE NEVER HOLD A WRITE THAT ISN'T
+      *--  ALSO REFLECTED IN THE CHECKPOINT - A WIDER INTERVAL WOULD
+      *--  LET AN ABEND LAND BETWEEN CHECKPOINTS, CAUSING A RESTART TO
+      *--  REPROCESS AND DUPLICATE RECORDS ALREADY PHYSICALLY WRITTEN.
+             02    CKPT-INTERVAL         PICTURE 9(05)  COMP
+                                         VALUE  1.
+             02    CKPT-LAST-KEY         PICTURE 9(09)  COMP  VALUE  0.
+             02    CKPT-QUOTIENT         PICTURE 9(09)  COMP.
+             02    CKPT-REMAINDER        PICTURE 9(05)  COMP.
+             02    INPUT-RECORD-COUNT    PICTURE 9(09)  COMP  VALUE  0.
+             02    SKIP-INDEX            PICTURE 9(09)  COMP.
         PROCEDURE       DIVISION.
         MAIN            SECTION.
         MAIN-S.
-      *--  TAPE OPEN.
-           OPEN  OUTPUT  OUT-TP.
-      *--  WRITE PACK VARIABLE.
-           MOVE  VARIABLE  TO  TP-REC.
-           WRITE TP-REC.
+      *--  SEE IF A CHECKPOINT FROM A PRIOR, INCOMPLETE RUN EXISTS.
+           PERFORM  CHECK-RESTART-S  THRU  CHECK-RESTART-E.
+           OPEN  INPUT  IN-PACK.
+           IF  RESTARTING
+      *--      REPOSITION THE INPUT AND EXTEND THE TAPE ALREADY BUILT.
+               PERFORM  SKIP-TO-CHECKPOINT-S  THRU  SKIP-TO-CHECKPOINT-E
+               OPEN  EXTEND  OUT-TP
+           ELSE
+               OPEN  OUTPUT  OUT-TP
+           END-IF.
+           IF  NOT WS-OUT-TP-OK
+               DISPLAY  'COMP3001 - OUT-TP OPEN FAILED, STATUS = '
+                        WS-OUT-TP-STATUS
+               MOVE  16  TO  RETURN-CODE
+               STOP RUN
+           END-IF.
+      *--  THE REJECT FILE AND EXCEPTION REPORT FOLLOW OUT-TP'S LEAD -
+      *--  EXTENDED WHEN RESUMING A CHECKPOINTED RUN, FRESH OTHERWISE.
+           IF  RESTARTING
+               OPEN  EXTEND  REJECT-FILE
+               OPEN  EXTEND  REPORT-FILE
+           ELSE
+               OPEN  OUTPUT  REJECT-FILE
+               OPEN  OUTPUT  REPORT-FILE
+           END-IF.
+           IF  NOT WS-REJECT-OK  OR  NOT WS-REPORT-OK
+               DISPLAY  'COMP3001 - REJECT/REPORT FILE OPEN FAILED'
+               MOVE  16  TO  RETURN-CODE
+               STOP RUN
+           END-IF.
+      *--  WRITE THE HEADER RECORD AHEAD OF THE DETAIL - ONLY ON A
+      *--  FRESH RUN, NOT WHEN EXTENDING A TAPE ALREADY STARTED.
+           IF  NOT RESTARTING
+               PERFORM  WRITE-HEADER-S    THRU  WRITE-HEADER-E
+               PERFORM  WRITE-REPORT-HEADING-S
+                        THRU  WRITE-REPORT-HEADING-E
+           END-IF.
+      *--  CONVERT EVERY SOURCE RECORD TO A TP-REC.
+           PERFORM  READ-INPUT-S     THRU  READ-INPUT-E.
+           PERFORM  WRITE-DETAIL-S   THRU  WRITE-DETAIL-E
+                    UNTIL  END-OF-INPUT.
+      *--  WRITE THE TRAILER RECORD AFTER THE DETAIL.
+           PERFORM  WRITE-TRAILER-S   THRU  WRITE-TRAILER-E.
+      *--  CLOSE OUT THE EXCEPTION REPORT WITH THE REJECT COUNT.
+           PERFORM  WRITE-REPORT-TRAILER-S  THRU  WRITE-REPORT-TRAILER-E.
       *--  TAPE CLOSE.
-           CLOSE OUT-TP. 
+           CLOSE IN-PACK.
+           CLOSE OUT-TP.
+           CLOSE REJECT-FILE.
+           CLOSE REPORT-FILE.
+      *--  RUN COMPLETED CLEANLY - CLEAR THE CHECKPOINT SO THE NEXT
+      *--  RUN STARTS A FRESH TAPE INSTEAD OF RESTARTING.
+           PERFORM  CLEAR-RESTART-S  THRU  CLEAR-RESTART-E.
         MAIN-E.
            STOP RUN.
+
+        WRITE-HEADER    SECTION.
+        WRITE-HEADER-S.
+           ACCEPT  WS-RUN-DATE  FROM  DATE  YYYYMMDD.
+           MOVE  'H'         TO  HDR-ID.
+           MOVE  WS-RUN-DATE TO  HDR-RUN-DATE.
+           MOVE  'COMP3001'  TO  HDR-PROGRAM-ID.
+           WRITE  TP-HDR-REC.
+           PERFORM  CHECK-OUT-TP-STATUS-S  THRU  CHECK-OUT-TP-STATUS-E.
+        WRITE-HEADER-E.
+           EXIT.
+
+        WRITE-TRAILER   SECTION.
+        WRITE-TRAILER-S.
+           MOVE  'T'                    TO  TRL-ID.
+           MOVE  DETAIL-RECORD-COUNT    TO  TRL-RECORD-COUNT.
+           MOVE  PACK-CONTROL-TOTAL     TO  TRL-PACK-CONTROL-TOTAL.
+           WRITE  TP-TRL-REC.
+           PERFORM  CHECK-OUT-TP-STATUS-S  THRU  CHECK-OUT-TP-STATUS-E.
+        WRITE-TRAILER-E.
+           EXIT.
+
+        READ-INPUT      SECTION.
+        READ-INPUT-S.
+           READ  IN-PACK
+               AT END  SET  END-OF-INPUT  TO  TRUE
+           END-READ.
+           IF  NOT END-OF-INPUT
+               ADD  1  TO  INPUT-RECORD-COUNT
+           END-IF.
+        READ-INPUT-E.
+           EXIT.
+
+        WRITE-DETAIL    SECTION.
+        WRITE-DETAIL-S.
+      *--  BRANCH ON THE KIND OF SOURCE RECORD, VALIDATE IT, AND EITHER
+      *--  MOVE IT INTO THE MATCHING REDEFINITION OF TP-REC OR REJECT
+      *--  IT TO THE REJECT FILE AND EXCEPTION REPORT.
+           EVALUATE  TRUE
+               WHEN  IN-ZONE-REC
+                   PERFORM  VALIDATE-ZONE-S  THRU  VALIDATE-ZONE-E
+                   IF  VS-INVALID
+                       PERFORM  WRITE-REJECT-S  THRU  WRITE-REJECT-E
+                   ELSE
+                       MOVE  'Z'          TO  ZONE-ID
+                       MOVE  IN-ZONEAREA  TO  ZONEAREA  OF  TP-ZONE-REC
+                       WRITE  TP-ZONE-REC
+                       PERFORM  CHECK-OUT-TP-STATUS-S
+                                THRU  CHECK-OUT-TP-STATUS-E
+                       ADD  1             TO  DETAIL-RECORD-COUNT
+                   END-IF
+               WHEN  IN-PACK-DETAIL
+                   PERFORM  VALIDATE-PACK-S  THRU  VALIDATE-PACK-E
+                   IF  VS-INVALID
+                       PERFORM  WRITE-REJECT-S  THRU  WRITE-REJECT-E
+                   ELSE
+                       MOVE  'P'          TO  PACK-ID
+                       MOVE  IN-PACKAREA  TO  PACKAREA  OF  TP-PACK-REC
+                       WRITE  TP-PACK-REC
+                       PERFORM  CHECK-OUT-TP-STATUS-S
+                                THRU  CHECK-OUT-TP-STATUS-E
+                       ADD  1             TO  DETAIL-RECORD-COUNT
+                       ADD  PACKAREA  OF  TP-PACK-REC
+                            TO  PACK-CONTROL-TOTAL
+                            ON SIZE ERROR
+                              DISPLAY  'COMP3001 - PACK CONTROL TOTAL '
+                                       'OVERFLOWED PIC 9(13)'
+                              MOVE  16  TO  RETURN-CODE
+                              STOP RUN
+                       END-ADD
+                   END-IF
+               WHEN  IN-KANA-REC
+                   PERFORM  VALIDATE-SOURCE-KANA-S
+                            THRU  VALIDATE-SOURCE-KANA-E
+                   IF  VS-INVALID
+                       PERFORM  WRITE-REJECT-S  THRU  WRITE-REJECT-E
+                   ELSE
+                       MOVE  'K'          TO  KANA-ID
+                       MOVE  IN-KANAAREA  TO  KANAAREA  OF  TP-KANA-REC
+                       WRITE  TP-KANA-REC
+                       PERFORM  CHECK-OUT-TP-STATUS-S
+                                THRU  CHECK-OUT-TP-STATUS-E
+                       ADD  1             TO  DETAIL-RECORD-COUNT
+                   END-IF
+               WHEN  OTHER
+                   SET  VS-INVALID  TO  TRUE
+                   MOVE  'UNKNOWN SOURCE RECORD TYPE'  TO  VS-REASON
+                   PERFORM  WRITE-REJECT-S  THRU  WRITE-REJECT-E
+           END-EVALUATE.
+      *--  TAKE A CHECKPOINT EVERY CKPT-INTERVAL INPUT RECORDS.
+           DIVIDE  INPUT-RECORD-COUNT  BY  CKPT-INTERVAL
+                   GIVING  CKPT-QUOTIENT  REMAINDER  CKPT-REMAINDER.
+           IF  CKPT-REMAINDER  =  0
+               PERFORM  WRITE-CHECKPOINT-S  THRU  WRITE-CHECKPOINT-E
+           END-IF.
+           PERFORM  READ-INPUT-S  THRU  READ-INPUT-E.
+        WRITE-DETAIL-E.
+           EXIT.
+
+        VALIDATE-KANA   SECTION.
+        VALIDATE-KANA-S.
+           SET  KV-VALID  TO  TRUE.
+           PERFORM  VALIDATE-KANA-BYTE-S  THRU  VALIDATE-KANA-BYTE-E
+                    VARYING  KV-BYTE-INDEX  FROM  1  BY  1
+                    UNTIL  KV-BYTE-INDEX  >  9.
+        VALIDATE-KANA-E.
+           EXIT.
+
+        VALIDATE-KANA-BYTE      SECTION.
+        VALIDATE-KANA-BYTE-S.
+           MOVE  IN-KANAAREA (KV-BYTE-INDEX:1)  TO  KV-BYTE.
+           IF  KV-BYTE  NOT =  SPACE
+               AND  (KV-BYTE  <  X'A1'  OR  KV-BYTE  >  X'DF')
+               SET  KV-INVALID  TO  TRUE
+           END-IF.
+        VALIDATE-KANA-BYTE-E.
+           EXIT.
+
+        VALIDATE-ZONE   SECTION.
+        VALIDATE-ZONE-S.
+           SET  VS-VALID  TO  TRUE.
+           IF  IN-ZONEAREA  NOT NUMERIC
+               SET  VS-INVALID  TO  TRUE
+               MOVE  'ZONEAREA IS NOT NUMERIC'  TO  VS-REASON
+           END-IF.
+        VALIDATE-ZONE-E.
+           EXIT.
+
+        VALIDATE-PACK   SECTION.
+        VALIDATE-PACK-S.
+           SET  VS-VALID  TO  TRUE.
+           IF  IN-PACKAREA  NOT NUMERIC
+               SET  VS-INVALID  TO  TRUE
+               MOVE  'PACKAREA IS NOT NUMERIC OR SIGN INVALID'
+                     TO  VS-REASON
+           END-IF.
+        VALIDATE-PACK-E.
+           EXIT.
+
+        VALIDATE-SOURCE-KANA    SECTION.
+        VALIDATE-SOURCE-KANA-S.
+           PERFORM  VALIDATE-KANA-S  THRU  VALIDATE-KANA-E.
+           SET  VS-VALID  TO  TRUE.
+           IF  KV-INVALID
+               SET  VS-INVALID  TO  TRUE
+               MOVE  'INVALID KANA BYTE(S) IN KANAAREA'  TO  VS-REASON
+           END-IF.
+        VALIDATE-SOURCE-KANA-E.
+           EXIT.
+
+        WRITE-REJECT    SECTION.
+        WRITE-REJECT-S.
+           ADD  1  TO  REJECT-RECORD-COUNT.
+           MOVE  IN-PACK-REC  TO  REJ-SOURCE-REC.
+           MOVE  VS-REASON    TO  REJ-REASON.
+           WRITE  REJECT-REC.
+           PERFORM  CHECK-REJECT-STATUS-S  THRU  CHECK-REJECT-STATUS-E.
+           PERFORM  WRITE-EXCEPTION-LINE-S  THRU  WRITE-EXCEPTION-LINE-E.
+        WRITE-REJECT-E.
+           EXIT.
+
+        WRITE-EXCEPTION-LINE    SECTION.
+        WRITE-EXCEPTION-LINE-S.
+           MOVE  SPACES          TO  EXCEPTION-LINE.
+           MOVE  'REC '          TO  EL-LABEL.
+           MOVE  INPUT-RECORD-COUNT  TO  EL-RECORD-NUM.
+           MOVE  'TYPE: '        TO  EL-TYPE-LABEL.
+           MOVE  IN-REC-TYPE     TO  EL-REC-TYPE.
+           MOVE  'REASON: '      TO  EL-REASON-LABEL.
+           MOVE  VS-REASON       TO  EL-REASON.
+           WRITE  REPORT-REC  FROM  EXCEPTION-LINE.
+           PERFORM  CHECK-REPORT-STATUS-S  THRU  CHECK-REPORT-STATUS-E.
+        WRITE-EXCEPTION-LINE-E.
+           EXIT.
+
+        WRITE-REPORT-HEADING    SECTION.
+        WRITE-REPORT-HEADING-S.
+           MOVE  SPACES  TO  REPORT-HEADING-LINE.
+           MOVE  'COMP3001 EXCEPTION REPORT - RUN DATE '
+                 TO  RH-LABEL.
+           MOVE  WS-RUN-DATE  TO  RH-RUN-DATE.
+           WRITE  REPORT-REC  FROM  REPORT-HEADING-LINE.
+           PERFORM  CHECK-REPORT-STATUS-S  THRU  CHECK-REPORT-STATUS-E.
+        WRITE-REPORT-HEADING-E.
+           EXIT.
+
+        WRITE-REPORT-TRAILER    SECTION.
+        WRITE-REPORT-TRAILER-S.
+           MOVE  SPACES                     TO  REPORT-SUMMARY-LINE.
+           MOVE  'TOTAL RECORDS REJECTED: '  TO  RS-LABEL.
+           MOVE  REJECT-RECORD-COUNT         TO  RS-COUNT.
+           WRITE  REPORT-REC  FROM  REPORT-SUMMARY-LINE.
+           PERFORM  CHECK-REPORT-STATUS-S  THRU  CHECK-REPORT-STATUS-E.
+        WRITE-REPORT-TRAILER-E.
+           EXIT.
+
+        CHECK-RESTART   SECTION.
+        CHECK-RESTART-S.
+      *--  A RESTART FILE WITH A RECORD ON IT MEANS A PRIOR RUN WAS
+      *--  CHECKPOINTED BUT DID NOT COMPLETE.
+           OPEN  INPUT  RESTART-FILE.
+           IF  WS-RESTART-OK
+               READ  RESTART-FILE
+                   AT END  CONTINUE
+                   NOT AT END
+                       SET  RESTARTING         TO  TRUE
+                       MOVE  RST-LAST-KEY      TO  CKPT-LAST-KEY
+                       MOVE  RST-OUTPUT-COUNT  TO  DETAIL-RECORD-COUNT
+                       MOVE  RST-PACK-TOTAL    TO  PACK-CONTROL-TOTAL
+                       MOVE  RST-REJECT-COUNT  TO  REJECT-RECORD-COUNT
+               END-READ
+               CLOSE  RESTART-FILE
+           END-IF.
+        CHECK-RESTART-E.
+           EXIT.
+
+        SKIP-TO-CHECKPOINT      SECTION.
+        SKIP-TO-CHECKPOINT-S.
+      *--  READ AND DISCARD THE INPUT RECORDS ALREADY PROCESSED BY
+      *--  THE PRIOR RUN BEFORE RESUMING NORMAL PROCESSING.
+           PERFORM  SKIP-ONE-S  THRU  SKIP-ONE-E
+                    VARYING  SKIP-INDEX  FROM  1  BY  1
+                    UNTIL  SKIP-INDEX  >  CKPT-LAST-KEY.
+           MOVE  CKPT-LAST-KEY  TO  INPUT-RECORD-COUNT.
+        SKIP-TO-CHECKPOINT-E.
+           EXIT.
+
+        SKIP-ONE       SECTION.
+        SKIP-ONE-S.
+           READ  IN-PACK
+               AT END
+                   DISPLAY  'COMP3001 - RESTART POSITION PAST END '
+                            'OF INPUT'
+                   MOVE  16  TO  RETURN-CODE
+                   STOP RUN
+           END-READ.
+        SKIP-ONE-E.
+           EXIT.
+
+        WRITE-CHECKPOINT        SECTION.
+        WRITE-CHECKPOINT-S.
+           MOVE  INPUT-RECORD-COUNT    TO  RST-LAST-KEY.
+           MOVE  DETAIL-RECORD-COUNT   TO  RST-OUTPUT-COUNT.
+           MOVE  PACK-CONTROL-TOTAL    TO  RST-PACK-TOTAL.
+           MOVE  REJECT-RECORD-COUNT   TO  RST-REJECT-COUNT.
+           OPEN  OUTPUT  RESTART-FILE.
+           PERFORM  CHECK-RESTART-STATUS-S  THRU  CHECK-RESTART-STATUS-E.
+           WRITE  RESTART-REC.
+           PERFORM  CHECK-RESTART-STATUS-S  THRU  CHECK-RESTART-STATUS-E.
+           CLOSE  RESTART-FILE.
+        WRITE-CHECKPOINT-E.
+           EXIT.
+
+        CLEAR-RESTART   SECTION.
+        CLEAR-RESTART-S.
+      *--  OPENING OUTPUT ON A ZERO-RECORD FILE LEAVES IT EMPTY SO
+      *--  THE NEXT RUN'S CHECK-RESTART FINDS NOTHING TO RESUME.
+           OPEN  OUTPUT  RESTART-FILE.
+           PERFORM  CHECK-RESTART-STATUS-S  THRU  CHECK-RESTART-STATUS-E.
+           CLOSE  RESTART-FILE.
+        CLEAR-RESTART-E.
+           EXIT.
+
+        CHECK-OUT-TP-STATUS     SECTION.
+        CHECK-OUT-TP-STATUS-S.
+           IF  NOT WS-OUT-TP-OK
+               DISPLAY  'COMP3001 - OUT-TP WRITE FAILED, STATUS = '
+                        WS-OUT-TP-STATUS
+               MOVE  16  TO  RETURN-CODE
+               STOP RUN
+           END-IF.
+        CHECK-OUT-TP-STATUS-E.
+           EXIT.
+
+        CHECK-RESTART-STATUS    SECTION.
+        CHECK-RESTART-STATUS-S.
+           IF  NOT WS-RESTART-OK
+               DISPLAY  'COMP3001 - RESTART FILE WRITE FAILED, STATUS ='
+                        WS-RESTART-STATUS
+               MOVE  16  TO  RETURN-CODE
+               STOP RUN
+           END-IF.
+        CHECK-RESTART-STATUS-E.
+           EXIT.
+
+        CHECK-REJECT-STATUS     SECTION.
+        CHECK-REJECT-STATUS-S.
+           IF  NOT WS-REJECT-OK
+               DISPLAY  'COMP3001 - REJECT FILE WRITE FAILED, STATUS = '
+                        WS-REJECT-STATUS
+               MOVE  16  TO  RETURN-CODE
+               STOP RUN
+           END-IF.
+        CHECK-REJECT-STATUS-E.
+           EXIT.
+
+        CHECK-REPORT-STATUS     SECTION.
+        CHECK-REPORT-STATUS-S.
+           IF  NOT WS-REPORT-OK
+               DISPLAY  'COMP3001 - EXCEPTION REPORT WRITE FAILED, '
+                        'STATUS = '  WS-REPORT-STATUS
+               MOVE  16  TO  RETURN-CODE
+               STOP RUN
+           END-IF.
+        CHECK-REPORT-STATUS-E.
+           EXIT.
