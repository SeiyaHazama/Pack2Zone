@@ -0,0 +1,30 @@
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7--
+      ******************************************************************
+      *  INPACK - SHARED IN-PACK SOURCE RECORD LAYOUT.                 *
+      *  A SOURCE RECORD IS ONE OF THREE KINDS - A ZONE-ONLY BALANCE,   *
+      *  A PACK-ONLY DETAIL, OR A KANA-ONLY NAME RECORD - TOLD APART BY *
+      *  IN-REC-TYPE.  ALL THREE REDEFINE THE SAME 26-BYTE AREA.       *
+      ******************************************************************
+       01  IN-PACK-REC.
+           02  IN-REC-TYPE  PICTURE X(01).
+             88  IN-ZONE-REC    VALUE  'Z'.
+             88  IN-PACK-DETAIL VALUE  'P'.
+             88  IN-KANA-REC    VALUE  'K'.
+           02  FILLER       PICTURE X(25).
+      *--  ZONE-ONLY BALANCE SOURCE RECORD.
+       01  IN-ZONE-SRC-REC  REDEFINES  IN-PACK-REC.
+           02  FILLER         PICTURE X(01).
+           02  IN-ZONEAREA    PICTURE 9(10).
+           02  FILLER         PICTURE X(15).
+      *--  PACK-ONLY DETAIL SOURCE RECORD.
+       01  IN-PACK-SRC-REC  REDEFINES  IN-PACK-REC.
+           02  FILLER         PICTURE X(01).
+           02  IN-PACKAREA    PICTURE 9(10) COMP-3.
+           02  FILLER         PICTURE X(19).
+      *--  KANA-ONLY NAME SOURCE RECORD.  IN-KANAAREA IS HALF-WIDTH
+      *--  KATAKANA, ONE SHIFT-JIS BYTE (X'A1' THRU X'DF') PER
+      *--  CHARACTER - NOT FULL-WIDTH DBCS.
+       01  IN-KANA-SRC-REC  REDEFINES  IN-PACK-REC.
+           02  FILLER         PICTURE X(01).
+           02  IN-KANAAREA    PICTURE X(9).
+           02  FILLER         PICTURE X(16).
