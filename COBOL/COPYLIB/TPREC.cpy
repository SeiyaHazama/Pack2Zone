@@ -0,0 +1,46 @@
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7--
+      ******************************************************************
+      *  TPREC - SHARED OUT-TP TAPE RECORD LAYOUT.                     *
+      *  USED BY COMP3001 (BUILDS THE TAPE) AND ANY PROGRAM THAT        *
+      *  LATER READS IT BACK (LISTING, REVERSE CONVERSION, ETC).       *
+      *  REC-TYPE TELLS WHICH OF THE FIVE KINDS OF RECORD THIS IS -    *
+      *  A RUN HEADER, A ZONE-ONLY / PACK-ONLY / KANA-ONLY DETAIL, OR   *
+      *  THE RUN TRAILER.  ALL FIVE REDEFINE THE SAME 26-BYTE AREA.    *
+      ******************************************************************
+       01  TP-REC.
+           02  REC-TYPE  PICTURE X(01).
+             88  HDR-REC     VALUE  'H'.
+             88  ZONE-REC    VALUE  'Z'.
+             88  PACK-REC    VALUE  'P'.
+             88  KANA-REC    VALUE  'K'.
+             88  TRL-REC     VALUE  'T'.
+           02  FILLER    PICTURE X(25).
+      *--  RUN HEADER - WRITTEN AHEAD OF THE DETAIL.
+       01  TP-HDR-REC  REDEFINES  TP-REC.
+           02  HDR-ID           PICTURE X(01).
+           02  HDR-RUN-DATE     PICTURE X(08).
+           02  HDR-PROGRAM-ID   PICTURE X(08).
+           02  FILLER           PICTURE X(09).
+      *--  ZONE-ONLY BALANCE DETAIL.
+       01  TP-ZONE-REC  REDEFINES  TP-REC.
+           02  ZONE-ID          PICTURE X(01).
+           02  ZONEAREA         PICTURE 9(10).
+           02  FILLER           PICTURE X(15).
+      *--  PACK-ONLY DETAIL.
+       01  TP-PACK-REC  REDEFINES  TP-REC.
+           02  PACK-ID          PICTURE X(01).
+           02  PACKAREA         PICTURE 9(10) COMP-3.
+           02  FILLER           PICTURE X(19).
+      *--  KANA-ONLY NAME DETAIL.  KANAAREA IS HALF-WIDTH KATAKANA,
+      *--  ONE SHIFT-JIS BYTE (X'A1' THRU X'DF') PER CHARACTER - NOT
+      *--  FULL-WIDTH DBCS.
+       01  TP-KANA-REC  REDEFINES  TP-REC.
+           02  KANA-ID          PICTURE X(01).
+           02  KANAAREA         PICTURE X(9).
+           02  FILLER           PICTURE X(16).
+      *--  RUN TRAILER - WRITTEN AFTER THE DETAIL.
+       01  TP-TRL-REC  REDEFINES  TP-REC.
+           02  TRL-ID                    PICTURE X(01).
+           02  TRL-RECORD-COUNT          PICTURE 9(09).
+           02  TRL-PACK-CONTROL-TOTAL    PICTURE 9(13).
+           02  FILLER                    PICTURE X(03).
