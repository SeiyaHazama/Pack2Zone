@@ -0,0 +1,45 @@
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7--
+      ******************************************************************
+      *  RETPACK - ZONED-DECIMAL EXTRACT REBUILT FROM A RETURNED        *
+      *  PARTNER TAPE.  USED BY THE REVERSE CONVERTER, WHICH READS A    *
+      *  TAPE IN THE OUT-TP LAYOUT (SEE COPYLIB/TPREC) AND UNPACKS      *
+      *  PACKAREA BACK TO DISPLAY FORM SO THE EXTRACT CAN FEED BACK     *
+      *  INTO NORMAL PROCESSING.  REC-TYPE TELLS WHICH OF THE FIVE      *
+      *  KINDS OF RECORD THIS IS, THE SAME AS ON THE OUT-TP TAPE.       *
+      ******************************************************************
+       01  RET-REC.
+           02  RET-REC-TYPE  PICTURE X(01).
+             88  RET-HDR     VALUE  'H'.
+             88  RET-ZONE    VALUE  'Z'.
+             88  RET-PACK    VALUE  'P'.
+             88  RET-KANA    VALUE  'K'.
+             88  RET-TRL     VALUE  'T'.
+           02  FILLER    PICTURE X(25).
+      *--  RUN HEADER - CARRIED THROUGH UNCHANGED.
+       01  RET-HDR-REC  REDEFINES  RET-REC.
+           02  RET-HDR-ID           PICTURE X(01).
+           02  RET-HDR-RUN-DATE     PICTURE X(08).
+           02  RET-HDR-PROGRAM-ID   PICTURE X(08).
+           02  FILLER               PICTURE X(09).
+      *--  ZONE-ONLY BALANCE DETAIL - ALREADY ZONED, CARRIED THROUGH.
+       01  RET-ZONE-REC  REDEFINES  RET-REC.
+           02  RET-ZONE-ID          PICTURE X(01).
+           02  RET-ZONEAREA         PICTURE 9(10).
+           02  FILLER               PICTURE X(15).
+      *--  PACK-ONLY DETAIL - PACKAREA IS UNPACKED TO DISPLAY FORM HERE,
+      *--  UNLIKE TP-PACK-REC WHERE IT IS COMP-3.
+       01  RET-PACK-REC  REDEFINES  RET-REC.
+           02  RET-PACK-ID          PICTURE X(01).
+           02  RET-PACKAREA         PICTURE 9(10).
+           02  FILLER               PICTURE X(15).
+      *--  KANA-ONLY NAME DETAIL - CARRIED THROUGH UNCHANGED.
+       01  RET-KANA-REC  REDEFINES  RET-REC.
+           02  RET-KANA-ID          PICTURE X(01).
+           02  RET-KANAAREA         PICTURE X(9).
+           02  FILLER               PICTURE X(16).
+      *--  RUN TRAILER - CARRIED THROUGH UNCHANGED.
+       01  RET-TRL-REC  REDEFINES  RET-REC.
+           02  RET-TRL-ID                    PICTURE X(01).
+           02  RET-TRL-RECORD-COUNT          PICTURE 9(09).
+           02  RET-TRL-PACK-CONTROL-TOTAL    PICTURE 9(13).
+           02  FILLER                        PICTURE X(03).
