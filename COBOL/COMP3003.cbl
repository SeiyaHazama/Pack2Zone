@@ -0,0 +1,138 @@
+      ******************************************************************
+      *  OVERVIEW: THIS PGM IS REVERSE CONVERT A RETURNED PARTNER TAPE  *
+      *            BACK TO A ZONED-DECIMAL EXTRACT SO IT CAN FEED BACK  *
+      *            INTO NORMAL PROCESSING.                             *
+      ******************************************************************
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7--
+        IDENTIFICATION  DIVISION.
+           PROGRAM-ID. COMP3003.
+           AUTHOR.     ZAMA_8722.
+        ENVIRONMENT     DIVISION.
+        INPUT-OUTPUT    SECTION.
+        FILE-CONTROL.
+      *--  OUTTP IS THE SAME DDNAME COMP3001/COMP3002 OPEN - HERE IT
+      *--  POINTS AT A GENERATION OF THE TAPE THE PARTNER SENT BACK.
+           SELECT  IN-TP     ASSIGN  TO  'OUTTP'
+                             FILE STATUS  IS  WS-IN-TP-STATUS.
+      *--  REBUILT ZONED-DECIMAL EXTRACT.  RETPACK IS A DDNAME TOO -
+      *--  SEE JCL/COMP3003.JCL.
+           SELECT  OUT-PACK  ASSIGN  TO  'RETPACK'
+                             FILE STATUS  IS  WS-OUT-PACK-STATUS.
+        DATA            DIVISION.
+        FILE            SECTION.
+      *--  RETURNED TAPE.  RECORD LAYOUT IS SHARED - SEE COPYLIB/TPREC.
+           FD      IN-TP.
+           COPY    TPREC.
+      *--  REBUILT EXTRACT.  RECORD LAYOUT IS SHARED - SEE
+      *--  COPYLIB/RETPACK.
+           FD      OUT-PACK.
+           COPY    RETPACK.
+        WORKING-STORAGE SECTION.
+      *--  END OF TAPE SWITCH.
+           01      SWITCHES.
+             02    EOF-SWITCH  PICTURE X(01)  VALUE  'N'.
+               88  END-OF-TP                   VALUE  'Y'.
+      *--  IN-TP AND OUT-PACK FILE STATUS.
+           01      WS-IN-TP-STATUS  PICTURE X(02).
+             88    WS-IN-TP-OK                 VALUE  '00'.
+           01      WS-OUT-PACK-STATUS  PICTURE X(02).
+             88    WS-OUT-PACK-OK              VALUE  '00'.
+      *--  DETAIL RECORD COUNT.
+           01      COUNTERS.
+             02    DETAIL-RECORD-COUNT    PICTURE 9(09)  COMP  VALUE  0.
+        PROCEDURE       DIVISION.
+        MAIN            SECTION.
+        MAIN-S.
+      *--  TAPE OPEN.
+           OPEN  INPUT  IN-TP.
+           IF  NOT WS-IN-TP-OK
+               DISPLAY  'COMP3003 - IN-TP OPEN FAILED, STATUS = '
+                        WS-IN-TP-STATUS
+               MOVE  16  TO  RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN  OUTPUT  OUT-PACK.
+           IF  NOT WS-OUT-PACK-OK
+               DISPLAY  'COMP3003 - OUT-PACK OPEN FAILED, STATUS = '
+                        WS-OUT-PACK-STATUS
+               MOVE  16  TO  RETURN-CODE
+               STOP RUN
+           END-IF.
+      *--  CONVERT EVERY RECORD ON THE RETURNED TAPE.
+           PERFORM  READ-TP-S         THRU  READ-TP-E.
+           PERFORM  CONVERT-RECORD-S  THRU  CONVERT-RECORD-E
+                    UNTIL  END-OF-TP.
+      *--  TAPE CLOSE.
+           CLOSE IN-TP.
+           CLOSE OUT-PACK.
+        MAIN-E.
+           STOP RUN.
+
+        READ-TP         SECTION.
+        READ-TP-S.
+           READ  IN-TP
+               AT END  SET  END-OF-TP  TO  TRUE
+           END-READ.
+        READ-TP-E.
+           EXIT.
+
+        CONVERT-RECORD  SECTION.
+        CONVERT-RECORD-S.
+      *--  BRANCH ON THE KIND OF RECORD JUST READ AND MOVE IT INTO THE
+      *--  MATCHING REDEFINITION OF RET-REC.  PACKAREA IS UNPACKED BY
+      *--  THE MOVE FROM ITS COMP-3 SOURCE TO RET-PACKAREA'S DISPLAY
+      *--  PICTURE.  ZONEAREA AND KANAAREA CARRY THROUGH UNCHANGED.
+           EVALUATE  TRUE
+               WHEN  HDR-REC
+                   SET  RET-HDR  TO  TRUE
+                   MOVE  HDR-RUN-DATE    TO  RET-HDR-RUN-DATE
+                   MOVE  HDR-PROGRAM-ID  TO  RET-HDR-PROGRAM-ID
+                   WRITE  RET-HDR-REC
+                   PERFORM  CHECK-OUT-PACK-STATUS-S
+                            THRU  CHECK-OUT-PACK-STATUS-E
+               WHEN  ZONE-REC
+                   SET  RET-ZONE  TO  TRUE
+                   MOVE  ZONEAREA  OF  TP-ZONE-REC  TO  RET-ZONEAREA
+                   WRITE  RET-ZONE-REC
+                   PERFORM  CHECK-OUT-PACK-STATUS-S
+                            THRU  CHECK-OUT-PACK-STATUS-E
+                   ADD  1  TO  DETAIL-RECORD-COUNT
+               WHEN  PACK-REC
+                   SET  RET-PACK  TO  TRUE
+                   MOVE  PACKAREA  OF  TP-PACK-REC  TO  RET-PACKAREA
+                   WRITE  RET-PACK-REC
+                   PERFORM  CHECK-OUT-PACK-STATUS-S
+                            THRU  CHECK-OUT-PACK-STATUS-E
+                   ADD  1  TO  DETAIL-RECORD-COUNT
+               WHEN  KANA-REC
+                   SET  RET-KANA  TO  TRUE
+                   MOVE  KANAAREA  OF  TP-KANA-REC  TO  RET-KANAAREA
+                   WRITE  RET-KANA-REC
+                   PERFORM  CHECK-OUT-PACK-STATUS-S
+                            THRU  CHECK-OUT-PACK-STATUS-E
+                   ADD  1  TO  DETAIL-RECORD-COUNT
+               WHEN  TRL-REC
+                   SET  RET-TRL  TO  TRUE
+                   MOVE  TRL-RECORD-COUNT  TO  RET-TRL-RECORD-COUNT
+                   MOVE  TRL-PACK-CONTROL-TOTAL
+                         TO  RET-TRL-PACK-CONTROL-TOTAL
+                   WRITE  RET-TRL-REC
+                   PERFORM  CHECK-OUT-PACK-STATUS-S
+                            THRU  CHECK-OUT-PACK-STATUS-E
+               WHEN  OTHER
+                   DISPLAY  'COMP3003 - UNKNOWN RECORD TYPE: '  REC-TYPE
+           END-EVALUATE.
+           PERFORM  READ-TP-S  THRU  READ-TP-E.
+        CONVERT-RECORD-E.
+           EXIT.
+
+        CHECK-OUT-PACK-STATUS   SECTION.
+        CHECK-OUT-PACK-STATUS-S.
+           IF  NOT WS-OUT-PACK-OK
+               DISPLAY  'COMP3003 - OUT-PACK WRITE FAILED, STATUS = '
+                        WS-OUT-PACK-STATUS
+               MOVE  16  TO  RETURN-CODE
+               STOP RUN
+           END-IF.
+        CHECK-OUT-PACK-STATUS-E.
+           EXIT.
