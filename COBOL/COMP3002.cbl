@@ -0,0 +1,96 @@
+      ******************************************************************
+      *  OVERVIEW: THIS PGM IS LIST/DUMP THE OUT TAPE BUILT BY        *
+      *            COMP3001 SO THE CONTENT CAN BE EYEBALLED BEFORE     *
+      *            IT SHIPS TO THE PARTNER.                           *
+      ******************************************************************
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7--
+        IDENTIFICATION  DIVISION.
+           PROGRAM-ID. COMP3002.
+           AUTHOR.     ZAMA_8722.
+        ENVIRONMENT     DIVISION.
+        INPUT-OUTPUT    SECTION.
+        FILE-CONTROL.
+      *--  OUTTP IS A DDNAME - THE JCL DD STATEMENT DECIDES WHICH
+      *--  GENERATION OF THE TAPE THIS RUN ACTUALLY READS.
+           SELECT  OUT-TP   ASSIGN  TO  'OUTTP'
+                            FILE STATUS  IS  WS-OUT-TP-STATUS.
+        DATA            DIVISION.
+        FILE            SECTION.
+      *--  TAPE BUILT BY COMP3001.  RECORD LAYOUT IS SHARED - SEE
+      *--  COPYLIB/TPREC.
+           FD      OUT-TP.
+           COPY    TPREC.
+        WORKING-STORAGE SECTION.
+      *--  END OF TAPE SWITCH.
+           01      SWITCHES.
+             02    EOF-SWITCH  PICTURE X(01)  VALUE  'N'.
+               88  END-OF-TAPE                 VALUE  'Y'.
+      *--  OUT-TP FILE STATUS.
+           01      WS-OUT-TP-STATUS  PICTURE X(02).
+             88    WS-OUT-TP-OK                VALUE  '00'.
+      *--  PRINT LINES FOR EACH KIND OF DETAIL RECORD.
+           01      ZONE-LINE.
+             02    FILLER           PICTURE X(18)
+                                     VALUE  'ZONE    ZONEAREA: '.
+             02    DL-ZONEAREA      PICTURE 9(10).
+           01      PACK-LINE.
+             02    FILLER           PICTURE X(18)
+                                     VALUE  'PACK    PACKAREA: '.
+             02    DL-PACKAREA      PICTURE 9(10).
+           01      KANA-LINE.
+             02    FILLER           PICTURE X(18)
+                                     VALUE  'KANA    KANAAREA: '.
+             02    DL-KANAAREA      PICTURE X(9).
+        PROCEDURE       DIVISION.
+        MAIN            SECTION.
+        MAIN-S.
+      *--  TAPE OPEN.
+           OPEN  INPUT  OUT-TP.
+           IF  NOT WS-OUT-TP-OK
+               DISPLAY  'COMP3002 - OUT-TP OPEN FAILED, STATUS = '
+                        WS-OUT-TP-STATUS
+               MOVE  16  TO  RETURN-CODE
+               STOP RUN
+           END-IF.
+      *--  LIST EVERY RECORD ON THE TAPE.
+           PERFORM  READ-TAPE-S     THRU  READ-TAPE-E.
+           PERFORM  LIST-RECORD-S   THRU  LIST-RECORD-E
+                    UNTIL  END-OF-TAPE.
+      *--  TAPE CLOSE.
+           CLOSE OUT-TP.
+        MAIN-E.
+           STOP RUN.
+
+        READ-TAPE       SECTION.
+        READ-TAPE-S.
+           READ  OUT-TP
+               AT END  SET  END-OF-TAPE  TO  TRUE
+           END-READ.
+        READ-TAPE-E.
+           EXIT.
+
+        LIST-RECORD     SECTION.
+        LIST-RECORD-S.
+      *--  BRANCH ON THE KIND OF RECORD JUST READ.
+           EVALUATE  TRUE
+               WHEN  HDR-REC
+                   DISPLAY  'HEADER  RUN-DATE: '  HDR-RUN-DATE
+                            '  PROGRAM: '  HDR-PROGRAM-ID
+               WHEN  ZONE-REC
+                   MOVE  ZONEAREA  OF  TP-ZONE-REC  TO  DL-ZONEAREA
+                   DISPLAY  ZONE-LINE
+               WHEN  PACK-REC
+                   MOVE  PACKAREA  OF  TP-PACK-REC  TO  DL-PACKAREA
+                   DISPLAY  PACK-LINE
+               WHEN  KANA-REC
+                   MOVE  KANAAREA  OF  TP-KANA-REC  TO  DL-KANAAREA
+                   DISPLAY  KANA-LINE
+               WHEN  TRL-REC
+                   DISPLAY  'TRAILER  RECORDS: '  TRL-RECORD-COUNT
+                            '  TOTAL: '  TRL-PACK-CONTROL-TOTAL
+               WHEN  OTHER
+                   DISPLAY  'COMP3002 - UNKNOWN RECORD TYPE: '  REC-TYPE
+           END-EVALUATE.
+           PERFORM  READ-TAPE-S  THRU  READ-TAPE-E.
+        LIST-RECORD-E.
+           EXIT.
