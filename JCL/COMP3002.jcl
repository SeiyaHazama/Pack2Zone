@@ -0,0 +1,21 @@
+//COMP3002 JOB (ACCTNO),'LIST OUT-TP TAPE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUN OF COMP3002 - LISTS/DUMPS A GENERATION OF PROD.OUT.TP SO   *
+//* ITS CONTENT CAN BE EYEBALLED BEFORE IT SHIPS TO THE PARTNER.   *
+//* SUBMIT THIS JOB BY HAND AFTER COMP3001 BUILDS THE GENERATION    *
+//* TO BE CHECKED - UNLIKE COMP3001 THERE IS NO NIGHTLY SCHEDULE    *
+//* FOR IT.                                                        *
+//*--------------------------------------------------------------*
+//*--------------------------------------------------------------*
+//* STEP010 - OUTTP IS THE SAME DDNAME COMP3001/COMP3003 OPEN.    *
+//* POINT IT AT WHICHEVER GENERATION OF PROD.OUT.TP IS TO BE       *
+//* LISTED - THE RELATIVE GENERATION NUMBER BELOW IS AN EXAMPLE    *
+//* ONLY AND SHOULD BE SET TO MATCH THE GENERATION JUST BUILT      *
+//* BEFORE THIS JOB IS SUBMITTED.                                  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=COMP3002
+//STEPLIB  DD DSN=PROD.COMP.LOADLIB,DISP=SHR
+//OUTTP    DD DSN=PROD.OUT.TP(0),DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//
