@@ -0,0 +1,26 @@
+//COMP3003 JOB (ACCTNO),'REBUILD RETURNED TAPE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUN OF COMP3003 - READS A GENERATION OF PROD.OUT.TP THE       *
+//* PARTNER SENT BACK AND REBUILDS IT INTO A ZONED-DECIMAL        *
+//* EXTRACT THAT CAN FEED BACK INTO NORMAL PROCESSING.  SUBMIT     *
+//* THIS JOB BY HAND AS EACH RETURNED TAPE SHOWS UP - UNLIKE       *
+//* COMP3001 THERE IS NO NIGHTLY SCHEDULE FOR IT.                 *
+//*--------------------------------------------------------------*
+//*--------------------------------------------------------------*
+//* STEP010 - OUTTP IS THE SAME DDNAME COMP3001/COMP3002 OPEN.    *
+//* POINT IT AT WHICHEVER GENERATION OF PROD.OUT.TP THE PARTNER   *
+//* IS RETURNING - THE RELATIVE GENERATION NUMBER BELOW IS AN     *
+//* EXAMPLE ONLY AND SHOULD BE SET TO MATCH THE ACTUAL RETURNED   *
+//* GENERATION BEFORE THIS JOB IS SUBMITTED.  RETPACK IS THE      *
+//* DDNAME COMP3003 OPENS FOR THE REBUILT EXTRACT.                *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=COMP3003
+//STEPLIB  DD DSN=PROD.COMP.LOADLIB,DISP=SHR
+//OUTTP    DD DSN=PROD.OUT.TP(0),DISP=SHR
+//RETPACK  DD DSN=PROD.PACK.RETURN.EXTRACT,
+//            DISP=(NEW,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(CYL,(10,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=26,BLKSIZE=2600)
+//SYSOUT   DD SYSOUT=*
+//
