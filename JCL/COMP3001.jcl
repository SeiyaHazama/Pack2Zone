@@ -0,0 +1,62 @@
+//COMP3001 JOB (ACCTNO),'BUILD OUT-TP TAPE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY RUN OF COMP3001 - BUILDS THE ZONE/PACK/KANA PARTNER   *
+//* TAPE ON A NEW GDG GENERATION OF PROD.OUT.TP SO A PRIOR DAY'S  *
+//* OUTPUT CAN STILL BE PULLED IF THE PARTNER REPORTS A PROBLEM   *
+//* AFTER THE FACT.  ONLY RUN THE GDGDEF STEP ONCE, THE FIRST     *
+//* TIME THIS JOB IS SET UP - IT IS HARMLESS TO LEAVE IN PLACE,   *
+//* IDCAMS RETURNS A DUPLICATE-NAME CONDITION ON EVERY RUN AFTER  *
+//* THE FIRST AND THE JOB KEEPS GOING.                            *
+//*--------------------------------------------------------------*
+//GDGDEF   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE GDG (NAME(PROD.OUT.TP)    -
+              LIMIT(14)            -
+              SCRATCH              -
+              NOEMPTY)
+/*
+//*--------------------------------------------------------------*
+//* STEP010 - RUN COMP3001 AGAINST TODAY'S PACK EXTRACT.  OUTTP   *
+//* IS THE DDNAME COMP3001 OPENS - THIS STEP IS THE ONLY PLACE    *
+//* THAT KNOWS IT MAPS TO A NEW GENERATION OF PROD.OUT.TP.        *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=COMP3001
+//STEPLIB  DD DSN=PROD.COMP.LOADLIB,DISP=SHR
+//INPACK   DD DSN=PROD.PACK.EXTRACT,DISP=SHR
+//*--------------------------------------------------------------*
+//* ON A CLEAN NIGHTLY RUN OUTTP IS A NEW GENERATION, DISP=NEW.   *
+//* IF THIS STEP ABENDS PARTWAY THROUGH AND THE JOB IS RESUBMIT-  *
+//* TED TO RESTART FROM COMP3001'S CHECKPOINT, OVERRIDE DISP TO   *
+//* (MOD,CATLG,CATLG) ON THE RESUBMIT SO THE SAME GENERATION IS   *
+//* EXTENDED INSTEAD OF A NEW ONE BEING ALLOCATED.  THE ABNORMAL  *
+//* DISPOSITION BELOW IS ALSO CATLG, NOT DELETE - AN ABEND MUST   *
+//* LEAVE THE PARTIAL TAPE AND ITS CHECKPOINT/REJECT/EXCEPTION    *
+//* DATASETS IN PLACE FOR THE RESTART TO FIND, OR THE RESUBMITTED *
+//* RUN HAS NOTHING TO RESUME FROM AND STARTS OVER FROM RECORD 1. *
+//*--------------------------------------------------------------*
+//OUTTP    DD DSN=PROD.OUT.TP(+1),
+//            DISP=(NEW,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(CYL,(10,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=26,BLKSIZE=2600)
+//RESTART  DD DSN=PROD.OUT.TP.RESTART,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=40,BLKSIZE=4000)
+//*--------------------------------------------------------------*
+//* REJECT AND EXCPTRPT FOLLOW RESTART'S LEAD - DISP=(MOD,...,    *
+//* CATLG) - SO A RESTARTED RUN EXTENDS THE SAME REJECT FILE AND  *
+//* EXCEPTION REPORT, AND AN ABEND LEAVES THEM CATALOGED RATHER   *
+//* THAN SCRATCHING WHAT A PRIOR, CHECKPOINTED RUN ALREADY WROTE. *
+//*--------------------------------------------------------------*
+//REJECT   DD DSN=PROD.OUT.TP.REJECT,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=66,BLKSIZE=6600)
+//EXCPTRPT DD DSN=PROD.OUT.TP.EXCPTRPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD SYSOUT=*
+//
